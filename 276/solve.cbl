@@ -5,29 +5,242 @@
 000500*    Simply transfer the present program to your favorite      *
 000600*    mainframe computer, compile it, link it and submit some   *
 000700*    appropriate JCL to run it. Its output tells the answer.   *
-000800****************************************************************
-000900 ENVIRONMENT DIVISION.
-001000 CONFIGURATION SECTION.
-001100 OBJECT-COMPUTER. IBM-370.
-001200 SOURCE-COMPUTER. IBM-370.
-001300 DATA DIVISION.
-001400 WORKING-STORAGE SECTION.
-001500 01 THE-NUMBERS.
-001600      10 FILLER USAGE IS COMP-1 VALUE -.24093455E+04.
-001700      10 FILLER USAGE IS COMP-1 VALUE -.55439209E-47.
-001800      10 FILLER USAGE IS COMP-1 VALUE  .44591240E+13.
-001900      10 FILLER USAGE IS COMP-1 VALUE -.22818252E-71.
-002000      10 FILLER USAGE IS COMP-1 VALUE -.48936378E-36.
-002100      10 FILLER USAGE IS COMP-1 VALUE  .53763199E+00.
-002200      10 FILLER USAGE IS COMP-1 VALUE  .23808258E+74.
-002300      10 FILLER USAGE IS COMP-1 VALUE -.13901026E-68.
-002400      10 FILLER USAGE IS COMP-1 VALUE -.54452280E-53.
-002500      10 FILLER USAGE IS COMP-1 VALUE -.33187504E+05.
-002600      10 FILLER USAGE IS COMP-1 VALUE  .84218729E+00.
-002700      10 FILLER USAGE IS COMP-1 VALUE -.18465549E-73.
-002800      10 FILLER USAGE IS COMP-1 VALUE -.16025044E-50.
-002900  01 THE-ANSWER REDEFINES THE-NUMBERS PIC X(52).
-003000  PROCEDURE DIVISION.
-003100      DISPLAY THE-ANSWER
-003200      GOBACK.
-003300  END PROGRAM nn.
+000800*                                                               *
+000900*    The encoded transmission is no longer compiled into the   *
+001000*    program.  Drop one or more 61-byte PAYLOAD records (a      *
+001100*    52-byte transmission plus a 9-digit expected checksum) into*
+001110*    the PAYLOAD DD (see PAYLOAD-FILE below) and this job decodes*
+001150*    the whole batch in a single run onto one report - no more  *
+001160*    one recompile, and no more one job submission, per message.*
+001200*                                                               *
+001220*    Checkpoints are taken on the CHKPT file every record       *
+001230*    written to OUTBOUND-FILE, i.e. during message processing   *
+001240*    rather than the upfront PAYLOAD load, so a step restart    *
+001250*    does not re-deliver answers already sent downstream;       *
+001260*    submit this job with NN0276.jcl, which carries RD=R, so    *
+001270*    an abend can be resubmitted as a step restart instead of   *
+001280*    from the top.                                              *
+001300****************************************************************
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 OBJECT-COMPUTER. IBM-370.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT PAYLOAD-FILE ASSIGN TO "PAYLOAD"
+002100         ORGANIZATION IS SEQUENTIAL.
+002150     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+002160         ORGANIZATION IS SEQUENTIAL.
+002165     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITOUT"
+002166         ORGANIZATION IS SEQUENTIAL.
+002167     SELECT OPTIONAL OUTBOUND-FILE ASSIGN TO "OUTBOUND"
+002168         ORGANIZATION IS SEQUENTIAL.
+002169     SELECT OPTIONAL OFFSET-FILE ASSIGN TO "OFFSETCD"
+002171         ORGANIZATION IS SEQUENTIAL.
+002170 I-O-CONTROL.
+002180     RERUN ON CHECKPOINT-FILE EVERY 1 RECORDS OF OUTBOUND-FILE.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  PAYLOAD-FILE
+002500     RECORDING MODE IS F.
+002600 01  PAYLOAD-RECORD.
+002601     05 PAYLOAD-TEXT                 PIC X(52).
+002602     05 PAYLOAD-CHECKSUM             PIC 9(9).
+002610 FD  CHECKPOINT-FILE
+002620     RECORDING MODE IS F.
+002630 01  CHECKPOINT-RECORD               PIC X(80).
+002640 FD  AUDIT-FILE
+002650     RECORDING MODE IS F.
+002660 01  AUDIT-RECORD.
+002670     05 AUDIT-JOB-NAME               PIC X(8).
+002680     05 AUDIT-RUN-DATE               PIC 9(8).
+002690     05 AUDIT-RUN-TIME               PIC 9(8).
+002691     05 AUDIT-ANSWER                 PIC X(52).
+002692     05 FILLER                       PIC X(4).
+002693 FD  OUTBOUND-FILE
+002694     RECORDING MODE IS F.
+002695 01  OUTBOUND-RECORD.
+002696     05 OUT-JOB-NAME                 PIC X(8).
+002697     05 OUT-SEQUENCE                 PIC 9(4).
+002698     05 OUT-ANSWER                   PIC X(52).
+002699     05 FILLER                       PIC X(16).
+002701 FD  OFFSET-FILE
+002702     RECORDING MODE IS F.
+002703 01  OFFSET-CONTROL-RECORD.
+002704     05 OC-START-OFFSET             PIC 9(2).
+002705     05 OC-END-OFFSET               PIC 9(2).
+002700 WORKING-STORAGE SECTION.
+002710 01 WS-JOB-NAME                      PIC X(8) VALUE "NN0276".
+002720 01 WS-EOF-SW                        PIC X VALUE "N".
+002721     88 END-OF-PAYLOAD               VALUE "Y".
+002730 01 WS-MESSAGE-COUNT                 PIC 9(4) COMP VALUE ZERO.
+002740 01 WS-BATCH-RC                       PIC 9(3) VALUE ZERO.
+002750 01 WS-RUN-DATE                       PIC 9(8).
+002760 01 WS-RUN-TIME                       PIC 9(8).
+002765 01 WS-SOURCE-BYTES                   PIC 9(9).
+002766 01 WS-START-OFFSET                   PIC 9(2) VALUE 1.
+002767 01 WS-END-OFFSET                     PIC 9(2) VALUE 13.
+002768 01 WS-ANS-START                      PIC 9(3).
+002769 01 WS-ANS-LEN                        PIC 9(3).
+002800 01 MESSAGE-TABLE.
+002810     05 MESSAGE-ENTRY OCCURS 1 TO 200 TIMES
+002820             DEPENDING ON WS-MESSAGE-COUNT
+002830             INDEXED BY MSG-IDX.
+004190         COPY THENUMS.
+002770 01 WS-VALIDATE-FLAGS.
+002771     05 WS-SLOT-INDEX                PIC 9(2).
+002772     05 WS-BYTE-INDEX                PIC 9(2).
+002773     05 WS-CHAR-ORD                  PIC 9(3).
+002774     05 WS-CURRENT-SLOT               PIC X(4).
+002775     05 WS-CHECKSUM-INDEX             PIC 9(2).
+004250 PROCEDURE DIVISION.
+004300 0000-MAIN-PROCESS.
+004305     PERFORM 0050-READ-OFFSET-CONTROL
+004310     PERFORM 0100-LOAD-MESSAGES
+004320     IF WS-MESSAGE-COUNT = ZERO
+004330         DISPLAY "NN0276 - NO TRANSMISSIONS ON PAYLOAD FILE"
+004340         MOVE 16 TO RETURN-CODE
+004350         GOBACK
+004360     END-IF
+004365     PERFORM 0150-DISPLAY-REPORT-HEADER
+004370     OPEN EXTEND AUDIT-FILE
+004375     OPEN OUTPUT OUTBOUND-FILE
+004380     PERFORM 0200-PROCESS-MESSAGE
+004390         VARYING MSG-IDX FROM 1 BY 1
+004400         UNTIL MSG-IDX > WS-MESSAGE-COUNT
+004405     CLOSE OUTBOUND-FILE
+004410     CLOSE AUDIT-FILE
+004420     MOVE WS-BATCH-RC TO RETURN-CODE
+004430     GOBACK.
+004440
+004307 0050-READ-OFFSET-CONTROL.
+004308     OPEN INPUT OFFSET-FILE
+004309     READ OFFSET-FILE
+004311         AT END
+004312             CONTINUE
+004313         NOT AT END
+004314             IF OC-START-OFFSET >= 1
+004319                 AND OC-END-OFFSET <= 13
+004320                 AND OC-START-OFFSET <= OC-END-OFFSET
+004321                 MOVE OC-START-OFFSET TO WS-START-OFFSET
+004322                 MOVE OC-END-OFFSET TO WS-END-OFFSET
+004323             ELSE
+004324                 DISPLAY "NN0276 - BAD OFFSETCD CONTROL CARD "
+004325                     OC-START-OFFSET "/" OC-END-OFFSET
+004326                     " - USING DEFAULTS 1/13"
+004327             END-IF
+004316     END-READ
+004317     CLOSE OFFSET-FILE.
+004318
+004441 0150-DISPLAY-REPORT-HEADER.
+004442     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+004443     ACCEPT WS-RUN-TIME FROM TIME
+004444     MULTIPLY WS-MESSAGE-COUNT BY 52 GIVING WS-SOURCE-BYTES
+004445     DISPLAY "========================================"
+004446     DISPLAY "NN0276 DECODE REPORT  JOB=" WS-JOB-NAME
+004447         "  RUN=" WS-RUN-DATE "." WS-RUN-TIME
+004448     DISPLAY "MESSAGES=" WS-MESSAGE-COUNT
+004449         "  SOURCE BYTES=" WS-SOURCE-BYTES
+004449     DISPLAY "========================================".
+004450
+004451 0100-LOAD-MESSAGES.
+004460     OPEN INPUT PAYLOAD-FILE
+004470     PERFORM UNTIL END-OF-PAYLOAD OR WS-MESSAGE-COUNT = 200
+004480         READ PAYLOAD-FILE
+004490             AT END
+004500                 SET END-OF-PAYLOAD TO TRUE
+004510             NOT AT END
+004520                 ADD 1 TO WS-MESSAGE-COUNT
+004530                 SET MSG-IDX TO WS-MESSAGE-COUNT
+004540                 MOVE PAYLOAD-TEXT TO THE-ANSWER(MSG-IDX)
+004545                 MOVE PAYLOAD-CHECKSUM
+004546                     TO MSG-EXPECTED-CHECKSUM(MSG-IDX)
+004550         END-READ
+004560     END-PERFORM
+004561     IF NOT END-OF-PAYLOAD
+004562         READ PAYLOAD-FILE
+004563             AT END
+004564                 SET END-OF-PAYLOAD TO TRUE
+004565             NOT AT END
+004566                 DISPLAY "NN0276 - PAYLOAD EXCEEDS 200 MESSAGE "
+004567                     "LIMIT, EXTRA TRANSMISSIONS IGNORED"
+004568                 MOVE 28 TO WS-BATCH-RC
+004569         END-READ
+004570     END-IF
+004571     CLOSE PAYLOAD-FILE.
+004580
+004590 0200-PROCESS-MESSAGE.
+004595     COMPUTE WS-ANS-START = (WS-START-OFFSET - 1) * 4 + 1
+004596     COMPUTE WS-ANS-LEN = (WS-END-OFFSET - WS-START-OFFSET + 1)
+004597         * 4
+004600     PERFORM 0500-VALIDATE-NUMBERS
+004610     IF NOT MESSAGE-IS-VALID(MSG-IDX)
+004620         DISPLAY "NN0276 - CORRUPT TRANSMISSION " MSG-IDX
+004630             " BAD SLOT " MSG-ERROR-SLOT(MSG-IDX)
+004640         IF WS-BATCH-RC < 20
+004641             MOVE 20 TO WS-BATCH-RC
+004642         END-IF
+004645     ELSE
+004646         PERFORM 0600-RECONCILE-CHECKSUM
+004647         IF NOT RECONCILIATION-OK(MSG-IDX)
+004648             DISPLAY "NN0276 - CHECKSUM MISMATCH " MSG-IDX
+004649                 " EXPECTED " MSG-EXPECTED-CHECKSUM(MSG-IDX)
+004650                 " COMPUTED " MSG-COMPUTED-CHECKSUM(MSG-IDX)
+004651             IF WS-BATCH-RC < 24
+004652                 MOVE 24 TO WS-BATCH-RC
+004653             END-IF
+004654         ELSE
+004660             DISPLAY THE-ANSWER(MSG-IDX)(WS-ANS-START:WS-ANS-LEN)
+004670             PERFORM 1000-WRITE-AUDIT-RECORD
+004675             PERFORM 1100-WRITE-OUTBOUND-RECORD
+004676         END-IF
+004680     END-IF.
+004690
+005412 0500-VALIDATE-NUMBERS.
+005413     SET MESSAGE-IS-VALID(MSG-IDX) TO TRUE
+005414     MOVE ZERO TO MSG-ERROR-SLOT(MSG-IDX)
+005415     PERFORM VARYING WS-SLOT-INDEX FROM WS-START-OFFSET BY 1
+005416             UNTIL WS-SLOT-INDEX > WS-END-OFFSET
+005417             OR NOT MESSAGE-IS-VALID(MSG-IDX)
+005418         PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+005419                 UNTIL WS-BYTE-INDEX > 4
+005420                 OR NOT MESSAGE-IS-VALID(MSG-IDX)
+005421     MOVE THE-SLOT-CHARS(MSG-IDX, WS-SLOT-INDEX)
+005421         TO WS-CURRENT-SLOT
+005422     MOVE FUNCTION ORD(WS-CURRENT-SLOT(WS-BYTE-INDEX:1))
+005423         TO WS-CHAR-ORD
+005423             IF WS-CHAR-ORD < 33 OR WS-CHAR-ORD > 127
+005424                 MOVE "N" TO MSG-VALID-SW(MSG-IDX)
+005425                 MOVE WS-SLOT-INDEX TO MSG-ERROR-SLOT(MSG-IDX)
+005426             END-IF
+005427         END-PERFORM
+005428     END-PERFORM.
+005429
+005480 0600-RECONCILE-CHECKSUM.
+005481     MOVE ZERO TO MSG-COMPUTED-CHECKSUM(MSG-IDX)
+005482     PERFORM VARYING WS-CHECKSUM-INDEX FROM 1 BY 1
+005483             UNTIL WS-CHECKSUM-INDEX > 52
+005484         MOVE FUNCTION ORD(THE-ANSWER(MSG-IDX)
+005485             (WS-CHECKSUM-INDEX:1)) TO WS-CHAR-ORD
+005486         ADD WS-CHAR-ORD TO MSG-COMPUTED-CHECKSUM(MSG-IDX)
+005487     END-PERFORM
+005488     IF MSG-COMPUTED-CHECKSUM(MSG-IDX) =
+005489             MSG-EXPECTED-CHECKSUM(MSG-IDX)
+005490         SET RECONCILIATION-OK(MSG-IDX) TO TRUE
+005491     ELSE
+005492         MOVE "N" TO MSG-RECON-SW(MSG-IDX)
+005493     END-IF.
+005494
+005500 1000-WRITE-AUDIT-RECORD.
+005510     ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+005520     ACCEPT AUDIT-RUN-TIME FROM TIME
+005530     MOVE WS-JOB-NAME TO AUDIT-JOB-NAME
+005540     MOVE THE-ANSWER(MSG-IDX) TO AUDIT-ANSWER
+005550     WRITE AUDIT-RECORD.
+005560
+005570 1100-WRITE-OUTBOUND-RECORD.
+005580     MOVE WS-JOB-NAME TO OUT-JOB-NAME
+005590     SET OUT-SEQUENCE TO MSG-IDX
+005600     MOVE THE-ANSWER(MSG-IDX) TO OUT-ANSWER
+005610     WRITE OUTBOUND-RECORD.
+005500  END PROGRAM nn.
