@@ -0,0 +1,56 @@
+000100//NN0276   JOB (ACCTNO),'DECODE NN0276',CLASS=A,MSGCLASS=X,
+000200//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000300//*--------------------------------------------------------------
+000400//* DECODE JOB FOR PUZZLE 276 (PROGRAM nn / solve.cbl)
+000500//*
+000600//* RD=R on the EXEC below requests automatic step restart from
+000700//* the last checkpoint written to the CHKPT dataset if this step
+000800//* abends.  Checkpoints are taken on each OUTBOUND record written,
+000850//* i.e. during message processing, so a restart does not re-send
+000870//* answers already delivered downstream.  Resubmit the SAME job
+000900//* with RESTART=STEP01 in the JOB card (and RD=R left in place)
+001000//* to pick up from the last good decode.
+001050//*
+001060//* CHKPT and OUTBOUND are fixed-name datasets opened DISP=(MOD,
+001070//* CATLG,CATLG) for the run, NOT GDG (+1) generations - a restart
+001080//* must reconnect to the EXACT dataset instance that was open at
+001090//* abend time (so the checkpoint position is meaningful and
+001095//* OUTBOUND still holds the records already delivered), and a
+001096//* relative (+1) generation always allocates a brand-new, empty
+001097//* generation on resubmission, which a restart cannot use.  MOD
+001098//* opens the existing dataset positioned at end-of-data if it is
+001099//* already cataloged (the restart case) or creates it on first
+001100//* use (the first run of a new day), so the one DD card serves
+001101//* both.  CATLG on abend (rather than DELETE) keeps both datasets
+001102//* available for the RD=R restart instead of discarding them on
+001103//* the one condition restart exists to recover from.
+001104//*
+001105//* Before submitting a genuinely NEW day's batch (not a restart
+001106//* of yesterday's abend), run NN0276R roll step (or equivalent
+001107//* IDCAMS DELETE/DEFINE) to clear out NN0276.CHKPT and
+001108//* NN0276.OUTBOUND first - that rollover is a separate, explicit
+001109//* operator action and is deliberately NOT part of this step, so
+001110//* an accidental resubmission can never silently wipe an
+001111//* in-flight restart's checkpoint.
+001112//*--------------------------------------------------------------
+001200//STEP01   EXEC PGM=NN,RD=R
+001300//STEPLIB  DD   DSN=NN0276.LOADLIB,DISP=SHR
+001400//PAYLOAD  DD   DSN=NN0276.PAYLOAD,DISP=SHR
+001410//*             (61-byte records - 52-byte transmission text
+001420//*             followed by a 9-digit expected checksum trailer)
+001500//CHKPT    DD   DSN=NN0276.CHKPT,DISP=(MOD,CATLG,CATLG),
+001600//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+001700//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+001750//AUDITOUT DD   DSN=NN0276.AUDIT.HIST,DISP=(MOD,CATLG,CATLG),
+001760//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+001770//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+001780//OUTBOUND DD   DSN=NN0276.OUTBOUND,DISP=(MOD,CATLG,CATLG),
+001790//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+001795//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+001796//*OFFSETCD DD   *              (optional, partial-transmission runs
+001797//*                             only - 2-digit start offset in cols
+001798//*                             1-2, 2-digit end offset in cols 3-4)
+001800//SYSOUT   DD   SYSOUT=*
+001900//SYSUDUMP DD   SYSOUT=*
+002000//SYSPRINT DD   SYSOUT=*
+002100//
