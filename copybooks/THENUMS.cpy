@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    THENUMS - shared THE-NUMBERS / THE-ANSWER decode layout.   *
+000300*    COPY this into a group item (e.g. 05 MESSAGE-ENTRY OCCURS  *
+000400*    ...) to pick up the 13-slot COMP-1 payload, its character  *
+000500*    redefinition, and the per-slot validity flags used by the  *
+000600*    decode validation paragraph.  New puzzle directories       *
+000700*    should COPY THENUMS instead of retyping the 13 FILLER      *
+000800*    COMP-1 lines by hand.                                      *
+000900*****************************************************************
+001000    10 THE-NUMBERS.
+001100        15 THE-SLOT             USAGE IS COMP-1
+001200                                 OCCURS 13 TIMES.
+001300    10 THE-ANSWER REDEFINES THE-NUMBERS PIC X(52).
+001400    10 THE-SLOTS REDEFINES THE-NUMBERS.
+001500        15 THE-SLOT-CHARS       PIC X(4) OCCURS 13 TIMES.
+001600    10 MSG-VALID-SW             PIC X VALUE "Y".
+001700        88 MESSAGE-IS-VALID     VALUE "Y".
+001800    10 MSG-ERROR-SLOT           PIC 9(2) VALUE ZERO.
+001900    10 MSG-EXPECTED-CHECKSUM    PIC 9(9).
+002000    10 MSG-COMPUTED-CHECKSUM    PIC 9(9) VALUE ZERO.
+002100    10 MSG-RECON-SW             PIC X VALUE "Y".
+002200        88 RECONCILIATION-OK    VALUE "Y".
